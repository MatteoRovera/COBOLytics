@@ -3,22 +3,104 @@
        PROGRAM-ID. grades.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GradeInputFile
+               ASSIGN TO "GRADEIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS GradeInputStatus.
+
+           SELECT SummaryReportFile
+               ASSIGN TO "GRADE.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS SummaryReportStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GradeInputFile
+           RECORD CONTAINS 34 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  GradeInputRecord.
+           05  GI-StudentId        PIC X(9).
+           05  GI-Grade1           PIC 99.
+           05  GI-Grade2           PIC 99.
+           05  GI-Grade3           PIC 99.
+           05  GI-Weight1          PIC 999.
+           05  GI-Weight2          PIC 999.
+           05  GI-Weight3          PIC 999.
+           05  FILLER              PIC X(10).
+
+       FD  SummaryReportFile
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  SummaryReportLine       PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 GradeInputStatus     PIC X(2).
+       01 SummaryReportStatus  PIC X(2).
+       01 EndOfFile            PIC X(1).
+           88  NoMoreRecords   VALUE 'Y'.
+
        01 Xquit               PIC X(1).
+       01 RunMode             PIC X(1).
+           88  BatchMode        VALUE 'B', 'b'.
+           88  InteractiveMode  VALUE 'I', 'i'.
+
+       01 StudentId           PIC X(9).
        01 Grade1              PIC 99.
        01 Grade2              PIC 99.
        01 Grade3              PIC 99.
+
+       01 UseWeights          PIC X(1).
+           88  WeightedMode     VALUE 'Y', 'y'.
+       01 Weight1              PIC 999.
+       01 Weight2              PIC 999.
+       01 Weight3              PIC 999.
+
        01 CalcGrade           PIC 999V99.
-       01 FinGrade            PIC X.
+       01 FinGrade             PIC X.
            88  GradeLetter VALUES 'A', 'B', 'C', 'D', 'F'.
 
+       01 StudentCount        PIC 9(5) VALUE 0.
+       01 GradeTotal          PIC 9(7)V99 VALUE 0.
+       01 ClassAverage        PIC 999V99 VALUE 0.
+       01 CountA              PIC 9(5) VALUE 0.
+       01 CountB              PIC 9(5) VALUE 0.
+       01 CountC              PIC 9(5) VALUE 0.
+       01 CountD              PIC 9(5) VALUE 0.
+       01 CountF              PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
-       
-       PERFORM CALCULATOR UNTIL Xquit = 'x'           
+
+       PERFORM INITIALIZE-RUN
+
+       ACCEPT RunMode FROM COMMAND-LINE
+       IF RunMode = SPACE
+           DISPLAY "Run mode - I)nteractive or B)atch: " WITH NO ADVANCING
+           ACCEPT RunMode
+       END-IF
+
+       IF BatchMode
+           PERFORM BATCH-PROCESS
+       ELSE
+           PERFORM CALCULATOR UNTIL Xquit = 'x'
+       END-IF
+
+       PERFORM WRITE-SUMMARY-REPORT
+
        STOP RUN.
 
+       INITIALIZE-RUN.
+           MOVE 0 TO StudentCount
+           MOVE 0 TO GradeTotal
+           MOVE 0 TO CountA
+           MOVE 0 TO CountB
+           MOVE 0 TO CountC
+           MOVE 0 TO CountD
+           MOVE 0 TO CountF.
+
        CALCULATOR.
            DISPLAY "Enter Grade 1 " WITH NO ADVANCING
            ACCEPT Grade1
@@ -27,7 +109,37 @@
            DISPLAY "Enter Grade 3 " WITH NO ADVANCING
            ACCEPT Grade3
 
-           COMPUTE CalcGrade = (Grade1 + Grade2 + Grade3) / 3
+           PERFORM GET-WEIGHTS
+           PERFORM CALCULATE-GRADE
+           PERFORM RECORD-STUDENT-RESULT
+
+           DISPLAY "Grade Average: " CalcGrade "%"
+           DISPLAY "Letter Average: " FinGrade
+
+           DISPLAY "Press any key to continue or X to quit "
+           ACCEPT Xquit.
+
+       GET-WEIGHTS.
+           DISPLAY "Use weighted grading (Y/N)? " WITH NO ADVANCING
+           ACCEPT UseWeights
+
+           IF WeightedMode
+               DISPLAY "Weight for Grade 1 (pct) " WITH NO ADVANCING
+               ACCEPT Weight1
+               DISPLAY "Weight for Grade 2 (pct) " WITH NO ADVANCING
+               ACCEPT Weight2
+               DISPLAY "Weight for Grade 3 (pct) " WITH NO ADVANCING
+               ACCEPT Weight3
+           END-IF.
+
+       CALCULATE-GRADE.
+           IF WeightedMode
+               COMPUTE CalcGrade =
+                   (Grade1 * Weight1 + Grade2 * Weight2 + Grade3 * Weight3)
+                   / 100
+           ELSE
+               COMPUTE CalcGrade = (Grade1 + Grade2 + Grade3) / 3
+           END-IF
 
            EVALUATE TRUE
                WHEN CalcGrade >= 90
@@ -42,8 +154,108 @@
                    SET FinGrade to 'F'
            END-EVALUATE.
 
-           DISPLAY "Grade Average: " CalcGrade "%"
-           DISPLAY "Letter Average: " FinGrade 
+       RECORD-STUDENT-RESULT.
+           ADD 1 TO StudentCount
+           ADD CalcGrade TO GradeTotal
 
-           DISPLAY "Press any key to continue or X to quit "
-           ACCEPT Xquit.
+           EVALUATE TRUE
+               WHEN FinGrade = 'A'
+                   ADD 1 TO CountA
+               WHEN FinGrade = 'B'
+                   ADD 1 TO CountB
+               WHEN FinGrade = 'C'
+                   ADD 1 TO CountC
+               WHEN FinGrade = 'D'
+                   ADD 1 TO CountD
+               WHEN OTHER
+                   ADD 1 TO CountF
+           END-EVALUATE.
+
+       BATCH-PROCESS.
+           MOVE 'N' TO EndOfFile
+           OPEN INPUT GradeInputFile
+
+           IF GradeInputStatus NOT = '00'
+               DISPLAY "Unable to open GRADEIN.DAT - status " GradeInputStatus
+           ELSE
+               PERFORM BATCH-READ-NEXT
+               PERFORM BATCH-PROCESS-RECORD UNTIL NoMoreRecords
+               CLOSE GradeInputFile
+           END-IF.
+
+       BATCH-READ-NEXT.
+           READ GradeInputFile
+               AT END
+                   MOVE 'Y' TO EndOfFile
+           END-READ.
+
+       BATCH-PROCESS-RECORD.
+           MOVE GI-StudentId TO StudentId
+           MOVE GI-Grade1 TO Grade1
+           MOVE GI-Grade2 TO Grade2
+           MOVE GI-Grade3 TO Grade3
+           MOVE GI-Weight1 TO Weight1
+           MOVE GI-Weight2 TO Weight2
+           MOVE GI-Weight3 TO Weight3
+
+           IF Weight1 + Weight2 + Weight3 > 0
+               MOVE 'Y' TO UseWeights
+           ELSE
+               MOVE 'N' TO UseWeights
+           END-IF
+
+           PERFORM CALCULATE-GRADE
+           PERFORM RECORD-STUDENT-RESULT
+
+           DISPLAY StudentId " CalcGrade: " CalcGrade " FinGrade: " FinGrade
+
+           PERFORM BATCH-READ-NEXT.
+
+       WRITE-SUMMARY-REPORT.
+           IF StudentCount > 0
+               COMPUTE ClassAverage = GradeTotal / StudentCount
+           ELSE
+               MOVE 0 TO ClassAverage
+           END-IF
+
+           OPEN OUTPUT SummaryReportFile
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Students Processed: " StudentCount
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Class Average (CalcGrade): " ClassAverage
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Grade A: " CountA
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Grade B: " CountB
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Grade C: " CountC
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Grade D: " CountD
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           MOVE SPACES TO SummaryReportLine
+           STRING "Grade F: " CountF
+               DELIMITED BY SIZE INTO SummaryReportLine
+           WRITE SummaryReportLine
+
+           CLOSE SummaryReportFile
+
+           DISPLAY "Class Average: " ClassAverage
+           DISPLAY "A:" CountA " B:" CountB " C:" CountC " D:" CountD " F:" CountF.
