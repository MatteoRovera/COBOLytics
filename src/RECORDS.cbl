@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLOYEE-RECORDS-SYSTEM.
        DATE-COMPILED.
 
@@ -11,8 +11,9 @@ IDENTIFICATION DIVISION.
        FILE-CONTROL.
            SELECT EMPLOYEE-MASTER-FILE
                ASSIGN TO "EMPMAS.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-EMP-ID
                FILE STATUS IS WS-MASTER-STATUS.
 
            SELECT TRANSACTION-FILE
@@ -39,6 +40,24 @@ IDENTIFICATION DIVISION.
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-ERROR-STATUS.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "DEPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT DEPT-SUMMARY-FILE
+               ASSIGN TO "DEPTSUM.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEPT-SUM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-MASTER-FILE
@@ -59,10 +78,10 @@ IDENTIFICATION DIVISION.
            05  MASTER-SALARY           PIC 9(7)V99.
            05  MASTER-STATUS           PIC X(1).
            05  MASTER-LAST-UPDATE      PIC X(8).
-           05  FILLER                  PIC X(51).
+           05  FILLER                  PIC X(45).
 
        FD  TRANSACTION-FILE
-           RECORD CONTAINS 100 CHARACTERS
+           RECORD CONTAINS 104 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
        01  TRANSACTION-RECORD.
@@ -74,6 +93,7 @@ IDENTIFICATION DIVISION.
            05  TRANS-EMP-NAME          PIC X(30).
            05  TRANS-EMP-ADDRESS       PIC X(50).
            05  TRANS-SALARY            PIC 9(7)V99.
+           05  TRANS-DEPT-CODE         PIC X(4).
            05  FILLER                  PIC X(2).
 
        FD  NEW-EMPLOYEE-FILE
@@ -100,4 +120,602 @@ IDENTIFICATION DIVISION.
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
-       01  ERROR-LINE                  PIC X(80).
\ No newline at end of file
+       01  ERROR-LINE                  PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 9 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD           PIC 9(9).
+
+       FD  DEPARTMENT-FILE
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  DEPARTMENT-RECORD.
+           05  DEPT-CODE               PIC X(4).
+           05  DEPT-NAME               PIC X(20).
+
+       FD  DEPT-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-SUMMARY-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS            PIC X(2).
+       01  WS-TRANS-STATUS             PIC X(2).
+       01  WS-NEW-EMP-STATUS           PIC X(2).
+       01  WS-REPORT-STATUS            PIC X(2).
+       01  WS-ERROR-STATUS             PIC X(2).
+       01  WS-CHECKPT-STATUS           PIC X(2).
+       01  WS-DEPT-STATUS              PIC X(2).
+       01  WS-DEPT-SUM-STATUS          PIC X(2).
+
+       01  WS-EOF-FLAGS.
+           05  WS-MASTER-EOF           PIC X(1) VALUE 'N'.
+               88  MASTER-EOF          VALUE 'Y'.
+           05  WS-TRANS-EOF            PIC X(1) VALUE 'N'.
+               88  TRANS-EOF           VALUE 'Y'.
+           05  WS-NEW-EMP-EOF          PIC X(1) VALUE 'N'.
+               88  NEW-EMP-EOF         VALUE 'Y'.
+           05  WS-DEPT-EOF             PIC X(1) VALUE 'N'.
+               88  DEPT-EOF            VALUE 'Y'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR         PIC 9(4).
+           05  WS-CURRENT-MONTH        PIC 9(2).
+           05  WS-CURRENT-DAY          PIC 9(2).
+
+       01  WS-GRAND-TOTAL              PIC 9(9)V99 VALUE 0.
+
+       01  WS-VALID-SWITCH             PIC X(1) VALUE 'Y'.
+           88  TRANSACTION-VALID       VALUE 'Y'.
+       01  WS-REJECT-REASON            PIC X(40).
+
+       01  WS-RUN-MODE                 PIC X(1).
+           88  BATCH-MODE              VALUE 'B', 'b'.
+           88  INQUIRY-MODE            VALUE 'I', 'i'.
+       01  WS-INQUIRY-ID               PIC X(8) VALUE SPACES.
+
+      ******************************************************
+      * RESTART POSITION IS TRACKED BY ORDINAL POSITION IN
+      * TRANS.DAT (HOW MANY RECORDS HAVE BEEN READ SO FAR IN
+      * THIS RUN), NOT BY TRANS-EMP-ID - THE TRANSACTION FILE
+      * IS NOT REQUIRED TO BE SORTED OR TO HAVE UNIQUE KEYS,
+      * AND A POSITION COUNT IS SAFE EVEN WHEN THE SAME
+      * EMPLOYEE ID APPEARS IN MORE THAN ONE TRANSACTION.
+      ******************************************************
+       01  WS-TRANS-RECORD-COUNT       PIC 9(9) VALUE 0.
+       01  WS-LAST-CHECKPOINT-COUNT    PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-COUNTER       PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 10.
+
+      ******************************************************
+      * IN-MEMORY DEPARTMENT REFERENCE TABLE, LOADED ONCE FROM
+      * DEPT.DAT AND USED BOTH TO VALIDATE DEPARTMENT CODES ON
+      * TRANSACTIONS/NEW HIRES AND TO ACCUMULATE THE HEADCOUNT
+      * AND SALARY TOTALS FOR THE DEPARTMENT SUMMARY REPORT.
+      ******************************************************
+       01  WS-DEPT-TABLE-MAX           PIC 9(3) VALUE 50.
+       01  WS-DEPT-COUNT               PIC 9(3) VALUE 0.
+       01  WS-DEPT-TABLE.
+           05  DEPT-TABLE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               10  DEPT-TABLE-CODE          PIC X(4).
+               10  DEPT-TABLE-NAME          PIC X(20).
+               10  DEPT-TABLE-HEADCOUNT     PIC 9(5) VALUE 0.
+               10  DEPT-TABLE-SALARY-TOTAL  PIC 9(9)V99 VALUE 0.
+
+       01  WS-DEPT-LOOKUP-CODE         PIC X(4).
+       01  WS-DEPT-MATCH-IDX           PIC 9(3) VALUE 0.
+       01  WS-DEPT-FOUND-SWITCH        PIC X(1) VALUE 'N'.
+           88  DEPT-FOUND              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************
+      * RUN MODE COMES FROM THE PARM PASSED ON THE COMMAND LINE
+      * (B OR I) SO THE NIGHTLY BATCH ENTRY POINT NEVER BLOCKS
+      * WAITING ON SYSIN. WHEN NO PARM IS SUPPLIED WE FALL BACK
+      * TO THE INTERACTIVE PROMPT FOR AN OPERATOR AT A TERMINAL.
+      ******************************************************
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-RUN
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = SPACE
+               DISPLAY 'Run mode - B)atch update or I)nquiry: '
+                   WITH NO ADVANCING
+               ACCEPT WS-RUN-MODE
+           END-IF
+
+           IF INQUIRY-MODE
+               PERFORM EMPLOYEE-INQUIRY
+           ELSE
+               PERFORM LOAD-DEPARTMENT-TABLE
+               PERFORM PROCESS-TRANSACTIONS
+               PERFORM ONBOARD-NEW-HIRES
+               PERFORM PRINT-PAYROLL-REGISTER
+               PERFORM PRINT-DEPARTMENT-SUMMARY
+           END-IF
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+      ******************************************************
+      * LOAD THE DEPARTMENT REFERENCE TABLE FROM DEPT.DAT SO
+      * TRANSACTION/NEW-HIRE DEPARTMENT CODES CAN BE VALIDATED
+      * AGAINST IT AND SO THE SUMMARY REPORT HAS SOMETHING TO
+      * ACCUMULATE INTO.
+      ******************************************************
+       LOAD-DEPARTMENT-TABLE.
+           MOVE 0 TO WS-DEPT-COUNT
+           OPEN INPUT DEPARTMENT-FILE
+           IF WS-DEPT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN DEPT.DAT - STATUS '
+                   WS-DEPT-STATUS
+           ELSE
+               MOVE 'N' TO WS-DEPT-EOF
+               PERFORM READ-DEPARTMENT
+               PERFORM BUILD-DEPT-TABLE-ENTRY UNTIL DEPT-EOF
+               CLOSE DEPARTMENT-FILE
+           END-IF.
+
+       READ-DEPARTMENT.
+           READ DEPARTMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-DEPT-EOF
+           END-READ.
+
+       BUILD-DEPT-TABLE-ENTRY.
+           IF WS-DEPT-COUNT >= WS-DEPT-TABLE-MAX
+               DISPLAY 'TOO MANY DEPARTMENTS ON DEPT.DAT - TABLE '
+                   'HOLDS ' WS-DEPT-TABLE-MAX ' - ' DEPT-CODE
+                   ' IGNORED'
+           ELSE
+               ADD 1 TO WS-DEPT-COUNT
+               SET WS-DEPT-IDX TO WS-DEPT-COUNT
+               MOVE DEPT-CODE TO DEPT-TABLE-CODE (WS-DEPT-IDX)
+               MOVE DEPT-NAME TO DEPT-TABLE-NAME (WS-DEPT-IDX)
+               MOVE 0 TO DEPT-TABLE-HEADCOUNT (WS-DEPT-IDX)
+               MOVE 0 TO DEPT-TABLE-SALARY-TOTAL (WS-DEPT-IDX)
+           END-IF
+           PERFORM READ-DEPARTMENT.
+
+      ******************************************************
+      * LOOK UP WS-DEPT-LOOKUP-CODE IN THE DEPARTMENT TABLE.
+      * SETS DEPT-FOUND AND, WHEN FOUND, WS-DEPT-MATCH-IDX.
+      ******************************************************
+       VALIDATE-DEPARTMENT-CODE.
+           MOVE 'N' TO WS-DEPT-FOUND-SWITCH
+           MOVE 0 TO WS-DEPT-MATCH-IDX
+           SET WS-DEPT-IDX TO 1
+           PERFORM FIND-DEPT-TABLE-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT OR DEPT-FOUND.
+
+       FIND-DEPT-TABLE-ENTRY.
+           IF DEPT-TABLE-CODE (WS-DEPT-IDX) = WS-DEPT-LOOKUP-CODE
+               MOVE 'Y' TO WS-DEPT-FOUND-SWITCH
+               SET WS-DEPT-MATCH-IDX TO WS-DEPT-IDX
+           END-IF.
+
+      ******************************************************
+      * APPLY THE DAILY TRANSACTION BATCH (TRANS.DAT) AGAINST
+      * THE EMPLOYEE MASTER BY DIRECT KEYED ACCESS. A RESTART
+      * CHECKPOINT IS SAVED EVERY WS-CHECKPOINT-INTERVAL
+      * TRANSACTIONS SO AN ABENDED RUN CAN PICK UP WHERE IT
+      * LEFT OFF RATHER THAN REPROCESSING FROM THE TOP.
+      ******************************************************
+       PROCESS-TRANSACTIONS.
+           PERFORM LOAD-CHECKPOINT
+           MOVE 0 TO WS-CHECKPOINT-COUNTER
+           MOVE 0 TO WS-TRANS-RECORD-COUNT
+
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN EMPMAS.DAT - STATUS '
+                   WS-MASTER-STATUS
+           ELSE
+               OPEN INPUT TRANSACTION-FILE
+               IF WS-TRANS-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN TRANS.DAT - STATUS '
+                       WS-TRANS-STATUS
+               ELSE
+                   IF WS-LAST-CHECKPOINT-COUNT > 0
+                       OPEN EXTEND ERROR-LOG-FILE
+                   ELSE
+                       OPEN OUTPUT ERROR-LOG-FILE
+                   END-IF
+                   PERFORM READ-TRANSACTION
+                   PERFORM APPLY-TRANSACTION UNTIL TRANS-EOF
+                   CLOSE TRANSACTION-FILE
+                   CLOSE ERROR-LOG-FILE
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD
+                           TO WS-LAST-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT-COUNT > 0
+                   DISPLAY 'RESTARTING AFTER TRANSACTION NUMBER '
+                       WS-LAST-CHECKPOINT-COUNT
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-TRANS-RECORD-COUNT TO WS-LAST-CHECKPOINT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-CHECKPOINT-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CHECKPOINT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       READ-MASTER.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MASTER-EOF
+           END-READ.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF
+               NOT AT END
+                   ADD 1 TO WS-TRANS-RECORD-COUNT
+           END-READ.
+
+       APPLY-TRANSACTION.
+           IF WS-TRANS-RECORD-COUNT <= WS-LAST-CHECKPOINT-COUNT
+               CONTINUE
+           ELSE
+               PERFORM VALIDATE-TRANSACTION
+
+               IF TRANSACTION-VALID
+                   EVALUATE TRUE
+                       WHEN ADD-RECORD
+                           PERFORM ADD-MASTER-ENTRY
+                       WHEN UPDATE-RECORD
+                           PERFORM UPDATE-MASTER-ENTRY
+                       WHEN DELETE-RECORD
+                           PERFORM DELETE-MASTER-ENTRY
+                   END-EVALUATE
+               ELSE
+                   PERFORM LOG-TRANSACTION-ERROR
+               END-IF
+
+               PERFORM SAVE-CHECKPOINT-IF-DUE
+           END-IF
+
+           PERFORM READ-TRANSACTION.
+
+       SAVE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM SAVE-CHECKPOINT
+               MOVE 0 TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+      ******************************************************
+      * REJECT A TRANSACTION WITH A BLANK EMPLOYEE ID, A
+      * SALARY THAT IS NOT POSITIVE (ADD/UPDATE ONLY - A
+      * DELETE HAS NO SALARY TO CHECK), AN UNRECOGNIZED
+      * TRANSACTION TYPE, OR A DEPARTMENT CODE NOT ON THE
+      * DEPARTMENT REFERENCE TABLE. AN ADD ALWAYS REQUIRES A
+      * VALID TRANS-DEPT-CODE; AN UPDATE ONLY VALIDATES IT WHEN
+      * SUPPLIED - A BLANK TRANS-DEPT-CODE ON AN UPDATE MEANS
+      * "LEAVE THE EMPLOYEE'S DEPARTMENT UNCHANGED" SO EXISTING
+      * UPDATE-ONLY TRANSACTIONS THAT PREDATE THIS FIELD STILL
+      * PROCESS NORMALLY.
+      ******************************************************
+       VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF TRANS-EMP-ID = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'BLANK EMPLOYEE ID' TO WS-REJECT-REASON
+           ELSE
+               IF NOT ADD-RECORD AND NOT UPDATE-RECORD
+                       AND NOT DELETE-RECORD
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE 'INVALID TRANSACTION TYPE' TO WS-REJECT-REASON
+               ELSE
+                   IF (ADD-RECORD OR UPDATE-RECORD)
+                           AND TRANS-SALARY NOT > 0
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       MOVE 'SALARY MUST BE POSITIVE'
+                           TO WS-REJECT-REASON
+                   END-IF
+                   IF WS-VALID-SWITCH = 'Y'
+                           AND (ADD-RECORD
+                               OR (UPDATE-RECORD
+                                   AND TRANS-DEPT-CODE NOT = SPACES))
+                       MOVE TRANS-DEPT-CODE TO WS-DEPT-LOOKUP-CODE
+                       PERFORM VALIDATE-DEPARTMENT-CODE
+                       IF NOT DEPT-FOUND
+                           MOVE 'N' TO WS-VALID-SWITCH
+                           MOVE 'UNKNOWN DEPARTMENT CODE'
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOG-TRANSACTION-ERROR.
+           MOVE SPACES TO ERROR-LINE
+           STRING 'EMP ID: ' TRANS-EMP-ID ' REASON: ' WS-REJECT-REASON
+               DELIMITED BY SIZE INTO ERROR-LINE
+           WRITE ERROR-LINE
+           DISPLAY 'TRANSACTION REJECTED - ' TRANS-EMP-ID ' - '
+               WS-REJECT-REASON.
+
+       ADD-MASTER-ENTRY.
+           MOVE TRANS-EMP-ID TO MASTER-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS MASTER-EMP-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF WS-MASTER-STATUS = '00'
+               DISPLAY 'ADD REJECTED - ALREADY ON FILE '
+                   TRANS-EMP-ID
+           ELSE
+               MOVE SPACES TO MASTER-RECORD
+               MOVE TRANS-EMP-ID TO MASTER-EMP-ID
+               MOVE TRANS-EMP-NAME TO MASTER-EMP-NAME
+               MOVE TRANS-EMP-ADDRESS TO MASTER-EMP-ADDRESS
+               MOVE TRANS-SALARY TO MASTER-SALARY
+               MOVE TRANS-DEPT-CODE TO MASTER-DEPT-CODE
+               MOVE WS-CURRENT-YEAR TO MASTER-HIRE-YEAR
+               MOVE WS-CURRENT-MONTH TO MASTER-HIRE-MONTH
+               MOVE WS-CURRENT-DAY TO MASTER-HIRE-DAY
+               MOVE 'A' TO MASTER-STATUS
+               MOVE WS-CURRENT-DATE TO MASTER-LAST-UPDATE
+               WRITE MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'ADD FAILED - DUPLICATE KEY '
+                           TRANS-EMP-ID
+               END-WRITE
+           END-IF.
+
+       UPDATE-MASTER-ENTRY.
+           MOVE TRANS-EMP-ID TO MASTER-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS MASTER-EMP-ID
+               INVALID KEY
+                   DISPLAY 'UPDATE REJECTED - NOT ON FILE '
+                       TRANS-EMP-ID
+               NOT INVALID KEY
+                   MOVE TRANS-EMP-NAME TO MASTER-EMP-NAME
+                   MOVE TRANS-EMP-ADDRESS TO MASTER-EMP-ADDRESS
+                   MOVE TRANS-SALARY TO MASTER-SALARY
+                   IF TRANS-DEPT-CODE NOT = SPACES
+                       MOVE TRANS-DEPT-CODE TO MASTER-DEPT-CODE
+                   END-IF
+                   MOVE WS-CURRENT-DATE TO MASTER-LAST-UPDATE
+                   REWRITE MASTER-RECORD
+           END-READ.
+
+       DELETE-MASTER-ENTRY.
+           MOVE TRANS-EMP-ID TO MASTER-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS MASTER-EMP-ID
+               INVALID KEY
+                   DISPLAY 'DELETE REJECTED - NOT ON FILE '
+                       TRANS-EMP-ID
+               NOT INVALID KEY
+                   MOVE 'D' TO MASTER-STATUS
+                   MOVE WS-CURRENT-DATE TO MASTER-LAST-UPDATE
+                   REWRITE MASTER-RECORD
+           END-READ.
+
+      ******************************************************
+      * ON-DEMAND SINGLE-EMPLOYEE LOOKUP - NO NEED TO SCAN
+      * THE WHOLE MASTER FILE FOR ONE RECORD.
+      ******************************************************
+       EMPLOYEE-INQUIRY.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN EMPMAS.DAT - STATUS '
+                   WS-MASTER-STATUS
+           ELSE
+               PERFORM PROMPT-INQUIRY-ID
+               PERFORM INQUIRY-LOOKUP UNTIL WS-INQUIRY-ID = SPACES
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       PROMPT-INQUIRY-ID.
+           DISPLAY 'Enter Employee ID (blank to exit): '
+               WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-ID.
+
+       INQUIRY-LOOKUP.
+           MOVE WS-INQUIRY-ID TO MASTER-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS MASTER-EMP-ID
+               INVALID KEY
+                   DISPLAY 'NO RECORD FOUND FOR ' WS-INQUIRY-ID
+               NOT INVALID KEY
+                   DISPLAY 'ID...... ' MASTER-EMP-ID
+                   DISPLAY 'NAME.... ' MASTER-EMP-NAME
+                   DISPLAY 'ADDRESS. ' MASTER-EMP-ADDRESS
+                   DISPLAY 'PHONE... ' MASTER-EMP-PHONE
+                   DISPLAY 'DEPT.... ' MASTER-DEPT-CODE
+                   DISPLAY 'TITLE... ' MASTER-JOB-TITLE
+                   DISPLAY 'SALARY.. ' MASTER-SALARY
+                   DISPLAY 'STATUS.. ' MASTER-STATUS
+           END-READ
+           PERFORM PROMPT-INQUIRY-ID.
+
+      ******************************************************
+      * MERGE NEW-HIRE RECORDS (NEWEMP.DAT) INTO THE EMPLOYEE
+      * MASTER, SKIPPING ANY ID ALREADY ON FILE.
+      ******************************************************
+       ONBOARD-NEW-HIRES.
+           MOVE 'N' TO WS-NEW-EMP-EOF
+           OPEN INPUT NEW-EMPLOYEE-FILE
+           IF WS-NEW-EMP-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN NEWEMP.DAT - STATUS '
+                   WS-NEW-EMP-STATUS
+           ELSE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+               IF WS-MASTER-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN EMPMAS.DAT - STATUS '
+                       WS-MASTER-STATUS
+               ELSE
+                   PERFORM READ-NEW-EMPLOYEE
+                   PERFORM MERGE-NEW-EMPLOYEE UNTIL NEW-EMP-EOF
+                   CLOSE EMPLOYEE-MASTER-FILE
+               END-IF
+               CLOSE NEW-EMPLOYEE-FILE
+           END-IF.
+
+       READ-NEW-EMPLOYEE.
+           READ NEW-EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-NEW-EMP-EOF
+           END-READ.
+
+       MERGE-NEW-EMPLOYEE.
+           MOVE NEW-EMP-ID TO MASTER-EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS MASTER-EMP-ID
+               INVALID KEY
+                   MOVE NEW-DEPT-CODE TO WS-DEPT-LOOKUP-CODE
+                   PERFORM VALIDATE-DEPARTMENT-CODE
+                   IF DEPT-FOUND
+                       PERFORM ADD-NEW-HIRE-TO-MASTER
+                   ELSE
+                       DISPLAY 'ONBOARD REJECTED - UNKNOWN DEPARTMENT '
+                           NEW-DEPT-CODE ' FOR ' NEW-EMP-ID
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'ONBOARD REJECTED - DUPLICATE ID '
+                       NEW-EMP-ID
+           END-READ
+           PERFORM READ-NEW-EMPLOYEE.
+
+       ADD-NEW-HIRE-TO-MASTER.
+           MOVE SPACES TO MASTER-RECORD
+           MOVE NEW-EMP-ID TO MASTER-EMP-ID
+           MOVE NEW-EMP-NAME TO MASTER-EMP-NAME
+           MOVE NEW-EMP-ADDRESS TO MASTER-EMP-ADDRESS
+           MOVE NEW-EMP-PHONE TO MASTER-EMP-PHONE
+           MOVE NEW-DEPT-CODE TO MASTER-DEPT-CODE
+           MOVE NEW-JOB-TITLE TO MASTER-JOB-TITLE
+           MOVE NEW-SALARY TO MASTER-SALARY
+           MOVE WS-CURRENT-YEAR TO MASTER-HIRE-YEAR
+           MOVE WS-CURRENT-MONTH TO MASTER-HIRE-MONTH
+           MOVE WS-CURRENT-DAY TO MASTER-HIRE-DAY
+           MOVE 'A' TO MASTER-STATUS
+           MOVE WS-CURRENT-DATE TO MASTER-LAST-UPDATE
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ONBOARD FAILED - DUPLICATE KEY '
+                       NEW-EMP-ID
+           END-WRITE.
+
+      ******************************************************
+      * PAYROLL REGISTER - ONE LINE PER ACTIVE EMPLOYEE PLUS
+      * A GRAND-TOTAL SALARY LINE.
+      ******************************************************
+       PRINT-PAYROLL-REGISTER.
+           MOVE 0 TO WS-GRAND-TOTAL
+           MOVE 'N' TO WS-MASTER-EOF
+
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN EMPMAS.DAT FOR PAYROLL - STATUS '
+                   WS-MASTER-STATUS
+           ELSE
+               OPEN OUTPUT PAYROLL-REPORT-FILE
+               PERFORM READ-MASTER
+               PERFORM WRITE-PAYROLL-LINE UNTIL MASTER-EOF
+               PERFORM WRITE-PAYROLL-TOTAL
+               CLOSE EMPLOYEE-MASTER-FILE
+               CLOSE PAYROLL-REPORT-FILE
+           END-IF.
+
+       WRITE-PAYROLL-LINE.
+           IF MASTER-STATUS NOT = 'D'
+               MOVE SPACES TO REPORT-LINE
+               STRING MASTER-EMP-ID ' ' MASTER-EMP-NAME ' '
+                   MASTER-DEPT-CODE ' ' MASTER-JOB-TITLE ' '
+                   MASTER-SALARY
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD MASTER-SALARY TO WS-GRAND-TOTAL
+           END-IF
+           PERFORM READ-MASTER.
+
+       WRITE-PAYROLL-TOTAL.
+           MOVE SPACES TO REPORT-LINE
+           STRING 'GRAND TOTAL SALARY: ' WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      ******************************************************
+      * DEPARTMENTAL HEADCOUNT/SALARY SUMMARY - SCAN THE MASTER
+      * FILE ROLLING EACH ACTIVE EMPLOYEE UP INTO ITS DEPARTMENT
+      * TABLE ENTRY, THEN PRINT ONE LINE PER DEPARTMENT.
+      ******************************************************
+       PRINT-DEPARTMENT-SUMMARY.
+           MOVE 'N' TO WS-MASTER-EOF
+
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN EMPMAS.DAT FOR DEPT SUMMARY - '
+                   'STATUS ' WS-MASTER-STATUS
+           ELSE
+               PERFORM READ-MASTER
+               PERFORM TALLY-DEPARTMENT-TOTALS UNTIL MASTER-EOF
+               CLOSE EMPLOYEE-MASTER-FILE
+
+               OPEN OUTPUT DEPT-SUMMARY-FILE
+               SET WS-DEPT-IDX TO 1
+               PERFORM WRITE-DEPT-SUMMARY-LINE
+                   VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               CLOSE DEPT-SUMMARY-FILE
+           END-IF.
+
+       TALLY-DEPARTMENT-TOTALS.
+           IF MASTER-STATUS NOT = 'D'
+               MOVE MASTER-DEPT-CODE TO WS-DEPT-LOOKUP-CODE
+               PERFORM VALIDATE-DEPARTMENT-CODE
+               IF DEPT-FOUND
+                   ADD 1 TO DEPT-TABLE-HEADCOUNT (WS-DEPT-MATCH-IDX)
+                   ADD MASTER-SALARY
+                       TO DEPT-TABLE-SALARY-TOTAL (WS-DEPT-MATCH-IDX)
+               ELSE
+                   DISPLAY 'EMPLOYEE ON UNKNOWN DEPARTMENT '
+                       MASTER-DEPT-CODE ' - ' MASTER-EMP-ID
+               END-IF
+           END-IF
+           PERFORM READ-MASTER.
+
+       WRITE-DEPT-SUMMARY-LINE.
+           MOVE SPACES TO DEPT-SUMMARY-LINE
+           STRING DEPT-TABLE-CODE (WS-DEPT-IDX) ' '
+               DEPT-TABLE-NAME (WS-DEPT-IDX) ' HEADCOUNT: '
+               DEPT-TABLE-HEADCOUNT (WS-DEPT-IDX) ' TOTAL SALARY: '
+               DEPT-TABLE-SALARY-TOTAL (WS-DEPT-IDX)
+               DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+           WRITE DEPT-SUMMARY-LINE.
